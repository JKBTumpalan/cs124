@@ -0,0 +1,64 @@
+//TUMPEX1  JOB (ACCTNO),'NIGHTLY UNIT CONV',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* UNATTENDED OVERNIGHT RUN OF TUMPALAN_EXER1.                    *
+//* LOAD MODULE NAME IS SHORTENED TO TUMPEX1 TO FIT THE 8-CHAR     *
+//* PROGRAM NAME LIMIT. THE SYSIN STREAM BELOW DRIVES THE MENU     *
+//* THE SAME WAY AN OPERATOR WOULD AT A TERMINAL: THE BATCH         *
+//* INCH-TO-METER CONVERSION (OPTION 8), A FULL FILL/ODD-EVEN/     *
+//* DESCENDING-SORT PASS OVER THE READINGS ARRAY (OPTIONS 2, 3,    *
+//* AND 9), THEN EXIT (OPTION 7) SO THE JOB STEP ENDS CLEANLY AND  *
+//* THE DAILY SUMMARY RECORD GETS WRITTEN ON THE WAY OUT.          *
+//* STEP CLRCKPT EMPTIES THE CHECKPOINT DATASET BEFORE TUMPEX1     *
+//* RUNS SO OPTION 2 NEVER STOPS TO ASK ABOUT A RESUME - A         *
+//* DAYTIME FILL_ARRAY SESSION LEFT INTERRUPTED WOULD OTHERWISE    *
+//* LEAVE A CHECKPOINT BEHIND AND STALL THE UNATTENDED RUN ON A    *
+//* Y/N PROMPT WITH NO OPERATOR THERE TO ANSWER IT.                *
+//*--------------------------------------------------------------*
+//CLRCKPT  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DSN=PROD.UNITCONV.FILLCKPT,DISP=OLD
+//SYSIN    DD DUMMY
+//STEP1    EXEC PGM=TUMPEX1
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INCHIN   DD DSN=PROD.UNITCONV.INCHIN,DISP=SHR
+//INCHRPT  DD DSN=PROD.UNITCONV.INCHRPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//UNITMAST DD DSN=PROD.UNITCONV.UNITMAST,DISP=SHR
+//AUDITLOG DD DSN=PROD.UNITCONV.AUDITLOG,DISP=MOD
+//FILLCKPT DD DSN=PROD.UNITCONV.FILLCKPT,DISP=SHR
+//ERRLOG   DD DSN=PROD.UNITCONV.ERRLOG,DISP=MOD
+//ARRAYCSV DD DSN=PROD.UNITCONV.ARRAYCSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//DAILYSUM DD DSN=PROD.UNITCONV.DAILYSUM,DISP=MOD
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* MENU INPUT STREAM:                                             *
+//*   8        BATCH INCH-TO-METER CONVERSION                     *
+//*   2,5,     FILL ARRAY WITH 5 READINGS (12,7,45,3,99)           *
+//*   12,7,45,3,99                                                 *
+//*   3        ODD-EVEN COUNTER ON THE READINGS JUST ENTERED       *
+//*   9        SORT THE READINGS ARRAY DESCENDING                  *
+//*   7        EXIT (DAILY SUMMARY RECORD IS WRITTEN ON THE WAY    *
+//*            OUT)                                                *
+//*--------------------------------------------------------------*
+//SYSIN    DD *
+8
+2
+5
+12
+7
+45
+3
+99
+3
+9
+7
+/*
+//
