@@ -2,27 +2,283 @@
        PROGRAM-ID. tumpalan_exer1.
 
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT INCH_INPUT_FILE ASSIGN TO "INCHIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_INCHIN.
+               SELECT INCH_REPORT_FILE ASSIGN TO "INCHRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_INCHRPT.
+               SELECT UNIT_MASTER_FILE ASSIGN TO "UNITMAST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_UNITMAST.
+               SELECT AUDIT_LOG_FILE ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_AUDITLOG.
+               SELECT CHECKPOINT_FILE ASSIGN TO "FILLCKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_FILLCKPT.
+               SELECT ERROR_LOG_FILE ASSIGN TO "ERRLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_ERRLOG.
+               SELECT CSV_EXPORT_FILE ASSIGN TO "ARRAYCSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_ARRAYCSV.
+               SELECT DAILY_SUMMARY_FILE ASSIGN TO "DAILYSUM"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS_DAILYSUM.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD  INCH_INPUT_FILE.
+           01  INCH_INPUT_RECORD.
+               02 II_INCH_VALUE PIC 9(3).
+
+           FD  INCH_REPORT_FILE.
+           01  INCH_REPORT_RECORD PIC X(80).
+
+           FD  UNIT_MASTER_FILE.
+           01  UNIT_MASTER_RECORD.
+               02 UM_CODE PIC X(2).
+               02 UM_NAME PIC X(10).
+               02 UM_FACTOR PIC 9V9999999.
+
+           FD  AUDIT_LOG_FILE.
+           01  AUDIT_LOG_RECORD.
+               02 AL_RUN_DATE PIC 9(8).
+               02 AL_RUN_TIME PIC 9(8).
+               02 AL_CHOICE PIC 99.
+               02 AL_SUMMARY PIC X(40).
+
+           FD  CHECKPOINT_FILE.
+           01  CHECKPOINT_RECORD.
+               02 CK_REC_COUNT PIC 9(3).
+               02 CK_NEXT_IDX PIC 9(3).
+               02 CK_NUM_SAVE PIC 9(3) OCCURS 50 TIMES.
+
+           FD  ERROR_LOG_FILE.
+           01  ERROR_LOG_RECORD.
+               02 EL_RUN_DATE PIC 9(8).
+               02 EL_RUN_TIME PIC 9(8).
+               02 EL_FIELD_NAME PIC X(10).
+               02 EL_BAD_VALUE PIC X(10).
+               02 EL_REASON PIC X(30).
+
+           FD  CSV_EXPORT_FILE.
+           01  CSV_EXPORT_RECORD PIC X(80).
+
+           FD  DAILY_SUMMARY_FILE.
+           01  DAILY_SUMMARY_RECORD.
+               02 DS_RUN_DATE PIC 9(8).
+               02 DS_REC_COUNT PIC 9(3).
+               02 DS_ODD_COUNT PIC 9(3).
+               02 DS_EVEN_COUNT PIC 9(3).
+               02 DS_INT_SUM PIC 9(5).
+               02 DS_AVERAGE PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
-           77 EXITED PIC 9 VALUE 0. 
-           77 CHOICE PIC 9.
-           77 METER_DIVISOR PIC 9V9999 VALUE 0.0254.
+           77 EXITED PIC 9 VALUE 0.
+           77 CHOICE PIC 99.
            77 INCH_VAR PIC 9(3).
-           77 METER_RESULT PIC 99V99.
+           77 METER_RESULT PIC 9(5)V9999.
+           77 METER_RESULT_ED PIC ZZZ9.9999.
+           77 FS_INCHIN PIC XX.
+           77 FS_INCHRPT PIC XX.
+           77 FS_UNITMAST PIC XX.
+           77 FS_AUDITLOG PIC XX.
+           77 AUDIT_SUMMARY PIC X(40) VALUE SPACES.
+           77 FS_FILLCKPT PIC XX.
+           77 CKPT_FOUND_SW PIC 9 VALUE 0.
+               88 CKPT_FOUND VALUE 1.
+           77 RESUME_ANS PIC X.
+           77 NEXT_IDX PIC 9(3) VALUE 1.
+           77 IDX3 PIC 9(3) VALUE 1.
+           77 FS_ERRLOG PIC XX.
+           77 NUM_RAW PIC X(3) JUSTIFIED RIGHT.
+           77 NUM_ENTRY_WIDE PIC X(6).
+           77 INCH_RAW PIC X(3) JUSTIFIED RIGHT.
+           77 INCH_ENTRY_WIDE PIC X(6).
+           77 VALID_SW PIC 9 VALUE 0.
+               88 ENTRY_VALID VALUE 1.
+               88 ENTRY_INVALID VALUE 0.
+           77 FS_ARRAYCSV PIC XX.
+           77 ARRAY_MAX PIC 9(3).
+           77 CSV_IDX_DISP PIC 9(3).
+           77 FS_DAILYSUM PIC XX.
+           77 SEARCH_VALUE PIC 9(3).
+           77 SEARCH_RAW PIC X(3) JUSTIFIED RIGHT.
+           77 SEARCH_ENTRY_WIDE PIC X(6).
+           77 SEARCH_FOUND_SW PIC 9 VALUE 0.
+               88 SEARCH_FOUND VALUE 1.
+           77 SEARCH_HITS PIC 9(3) VALUE 0.
+           01 UNIT_TABLE.
+               02 UNIT_ENTRY OCCURS 10 TIMES INDEXED BY UT_IDX.
+                   03 UT_CODE PIC X(2).
+                   03 UT_NAME PIC X(10).
+                   03 UT_FACTOR PIC 9V9999999.
+           77 UNIT_TABLE_COUNT PIC 9(2) VALUE 0.
+           77 FROM_UNIT_CODE PIC X(2).
+           77 TO_UNIT_CODE PIC X(2).
+           77 FROM_UNIT_IDX PIC 9(2) VALUE 1.
+           77 TO_UNIT_IDX PIC 9(2) VALUE 1.
+           77 LOOKUP_CODE PIC X(2).
+           77 LOOKUP_IDX PIC 9(2).
+           77 LOOKUP_FOUND_SW PIC 9 VALUE 0.
+               88 LOOKUP_FOUND VALUE 1.
+           77 BATCH_RUN_DATE PIC 9(8).
+           77 BATCH_REC_COUNT PIC 9(5) VALUE 0.
+           77 BATCH_EOF_SW PIC 9 VALUE 0.
+               88 BATCH_EOF VALUE 1.
+           77 REC_COUNT PIC 9(3) VALUE 0.
            01 INTEGER_ARRAY.
-               02 NUM PIC 9 OCCURS 5 TIMES INDEXED BY IDX.
-               02 ODD_COUNT PIC 9 VALUE 0.
-               02 EVEN_COUNT PIC 9 VALUE 0.
-               02 INT_SUM PIC 99 VALUE 0.
-               02 AVERAGE PIC 9V99 VALUE 0.
-           77 IDX2 PIC 9 VALUE 1.
-           77 TEMP PIC 9.
-           77 ARRAY_MIN PIC 9.
+               02 NUM PIC 9(3) OCCURS 1 TO 50 TIMES
+                   DEPENDING ON REC_COUNT INDEXED BY IDX.
+           77 ODD_COUNT PIC 9(3) VALUE 0.
+           77 EVEN_COUNT PIC 9(3) VALUE 0.
+           77 INT_SUM PIC 9(5) VALUE 0.
+           77 AVERAGE PIC 9(3)V99 VALUE 0.
+           77 IDX2 PIC 9(3) VALUE 1.
+           77 TEMP PIC 9(3).
+           77 ARRAY_MIN PIC 9(3).
+           77 REC_COUNT_RAW PIC X(3) JUSTIFIED RIGHT.
+           77 REC_COUNT_ENTRY_WIDE PIC X(6).
        PROCEDURE DIVISION.
+           PERFORM LOAD_UNIT_TABLE.
+           PERFORM OPEN_AUDIT_LOG.
+           PERFORM OPEN_ERROR_LOG.
            PERFORM PMENU UNTIL EXITED = 1.
+           PERFORM WRITE_DAILY_SUMMARY.
+           CLOSE AUDIT_LOG_FILE.
+           CLOSE ERROR_LOG_FILE.
            STOP RUN.
 
+           OPEN_AUDIT_LOG.
+               OPEN EXTEND AUDIT_LOG_FILE.
+               IF FS_AUDITLOG = "35"
+                   OPEN OUTPUT AUDIT_LOG_FILE
+               END-IF.
+
+           OPEN_ERROR_LOG.
+               OPEN EXTEND ERROR_LOG_FILE.
+               IF FS_ERRLOG = "35"
+                   OPEN OUTPUT ERROR_LOG_FILE
+               END-IF.
+
+           WRITE_DAILY_SUMMARY.
+               MOVE 0 TO EVEN_COUNT
+               MOVE 0 TO ODD_COUNT
+               MOVE 0 TO INT_SUM
+               IF REC_COUNT > 0
+                   PERFORM ODD_EVEN_COUNTER VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > REC_COUNT
+                   PERFORM COMPUTE_AVERAGE VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > REC_COUNT
+                   COMPUTE AVERAGE ROUNDED = INT_SUM / REC_COUNT
+               ELSE
+                   MOVE 0 TO AVERAGE
+               END-IF.
+               ACCEPT DS_RUN_DATE FROM DATE YYYYMMDD.
+               MOVE REC_COUNT TO DS_REC_COUNT.
+               MOVE ODD_COUNT TO DS_ODD_COUNT.
+               MOVE EVEN_COUNT TO DS_EVEN_COUNT.
+               MOVE INT_SUM TO DS_INT_SUM.
+               MOVE AVERAGE TO DS_AVERAGE.
+               OPEN EXTEND DAILY_SUMMARY_FILE.
+               IF FS_DAILYSUM = "35"
+                   OPEN OUTPUT DAILY_SUMMARY_FILE
+               END-IF.
+               WRITE DAILY_SUMMARY_RECORD.
+               CLOSE DAILY_SUMMARY_FILE.
+
+           LOG_REJECTED_ENTRY.
+               ACCEPT EL_RUN_DATE FROM DATE YYYYMMDD.
+               ACCEPT EL_RUN_TIME FROM TIME.
+               MOVE "NON-NUMERIC OR OUT OF RANGE" TO EL_REASON.
+               WRITE ERROR_LOG_RECORD.
+
+           WRITE_AUDIT_ENTRY.
+               ACCEPT AL_RUN_DATE FROM DATE YYYYMMDD.
+               ACCEPT AL_RUN_TIME FROM TIME.
+               MOVE CHOICE TO AL_CHOICE.
+               MOVE AUDIT_SUMMARY TO AL_SUMMARY.
+               WRITE AUDIT_LOG_RECORD.
+               IF FS_AUDITLOG NOT = "00"
+                   DISPLAY "** AUDIT LOG WRITE FAILED, STATUS="
+                       FS_AUDITLOG " **"
+               END-IF.
+
+           LOAD_UNIT_TABLE.
+               MOVE 0 TO UNIT_TABLE_COUNT.
+               OPEN INPUT UNIT_MASTER_FILE.
+               IF FS_UNITMAST NOT = "00"
+                   DISPLAY "UNIT MASTER FILE NOT FOUND, USING DEFAULTS"
+                   PERFORM LOAD_DEFAULT_UNITS
+               ELSE
+                   PERFORM READ_UNIT_RECORD UNTIL FS_UNITMAST NOT = "00"
+                       OR UNIT_TABLE_COUNT = 10
+                   IF UNIT_TABLE_COUNT = 10 AND FS_UNITMAST = "00"
+                       READ UNIT_MASTER_FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               DISPLAY "** UNIT MASTER FILE HAS MORE "
+                                   "THAN 10 ENTRIES - EXTRA ROWS "
+                                   "IGNORED **"
+                       END-READ
+                   END-IF
+                   CLOSE UNIT_MASTER_FILE
+               END-IF.
+
+           READ_UNIT_RECORD.
+               READ UNIT_MASTER_FILE
+                   AT END
+                       MOVE "10" TO FS_UNITMAST
+                   NOT AT END
+                       ADD 1 TO UNIT_TABLE_COUNT
+                       SET UT_IDX TO UNIT_TABLE_COUNT
+                       MOVE UM_CODE TO UT_CODE(UT_IDX)
+                       MOVE UM_NAME TO UT_NAME(UT_IDX)
+                       MOVE UM_FACTOR TO UT_FACTOR(UT_IDX)
+               END-READ.
+
+           LOAD_DEFAULT_UNITS.
+               MOVE 5 TO UNIT_TABLE_COUNT.
+               MOVE "IN"         TO UT_CODE(1).
+               MOVE "INCH"       TO UT_NAME(1).
+               MOVE 0.0254000    TO UT_FACTOR(1).
+               MOVE "FT"         TO UT_CODE(2).
+               MOVE "FOOT"       TO UT_NAME(2).
+               MOVE 0.3048000    TO UT_FACTOR(2).
+               MOVE "CM"         TO UT_CODE(3).
+               MOVE "CENTIMETER" TO UT_NAME(3).
+               MOVE 0.0100000    TO UT_FACTOR(3).
+               MOVE "YD"         TO UT_CODE(4).
+               MOVE "YARD"       TO UT_NAME(4).
+               MOVE 0.9144000    TO UT_FACTOR(4).
+               MOVE "M "         TO UT_CODE(5).
+               MOVE "METER"      TO UT_NAME(5).
+               MOVE 1.0000000    TO UT_FACTOR(5).
+
+           LOOKUP_UNIT.
+               SET LOOKUP_FOUND_SW TO 0.
+               SET UT_IDX TO 1.
+               SEARCH UNIT_ENTRY VARYING UT_IDX
+                   AT END
+                       CONTINUE
+                   WHEN UT_IDX > UNIT_TABLE_COUNT
+                       CONTINUE
+                   WHEN UT_CODE(UT_IDX) = LOOKUP_CODE
+                       SET LOOKUP_FOUND TO TRUE
+               END-SEARCH.
+               IF LOOKUP_FOUND
+                   MOVE UT_IDX TO LOOKUP_IDX
+               ELSE
+                   DISPLAY "** UNKNOWN UNIT CODE: " LOOKUP_CODE
+                       " - DEFAULTING TO " UT_CODE(1) " **"
+                   MOVE 1 TO LOOKUP_IDX
+               END-IF.
+
            PMENU.
            DISPLAY " MENU ".
            DISPLAY "[1] Inch to Meter Converter ".
@@ -32,6 +288,10 @@
            DISPLAY "[5] Sort Array ".                                   
            DISPLAY "[6] Print Array ".
            DISPLAY "[7] Exit ".
+           DISPLAY "[8] Batch Inch to Meter Conversion (Report) ".
+           DISPLAY "[9] Sort Array Descending ".
+           DISPLAY "[10] Export Array to CSV ".
+           DISPLAY "[11] Search Array for a Reading ".
            DISPLAY "CHOICE: " WITH NO ADVANCING.
            ACCEPT CHOICE.
 
@@ -39,55 +299,370 @@
            WHEN 1
                DISPLAY "INCH TO METER CONVERTER"
                PERFORM INCH_TO_METER_CONV
+               MOVE "INTERACTIVE UNIT CONVERSION" TO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 2
                DISPLAY " FILLING ARRAY.. "
-               PERFORM FILL_ARRAY VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               PERFORM CHECK_CHECKPOINT
+               IF CKPT_FOUND
+                   DISPLAY "AN IN-PROGRESS ENTRY SESSION WAS FOUND."
+                   DISPLAY "RESUME FROM LAST ENTRY? (Y/N): " WITH NO
+                       ADVANCING
+                   ACCEPT RESUME_ANS
+                   IF RESUME_ANS = "Y" OR RESUME_ANS = "y"
+                       PERFORM RESUME_FROM_CHECKPOINT
+                   ELSE
+                       PERFORM PROMPT_REC_COUNT
+                       MOVE 1 TO NEXT_IDX
+                   END-IF
+               ELSE
+                   PERFORM PROMPT_REC_COUNT
+                   MOVE 1 TO NEXT_IDX
+               END-IF
+               PERFORM FILL_ARRAY VARYING IDX FROM NEXT_IDX BY 1
+                   UNTIL IDX > REC_COUNT
+               PERFORM CLEAR_CHECKPOINT
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "FILLED ARRAY, RECORDS=" REC_COUNT
+                   DELIMITED BY SIZE INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 3
                DISPLAY "ODD-EVEN COUNTER"
                MOVE 0 TO EVEN_COUNT
-               MOVE 0 TO ODD_COUNT       
+               MOVE 0 TO ODD_COUNT
                PERFORM ODD_EVEN_COUNTER VARYING IDX FROM 1 BY 1 UNTIL
-               IDX > 5
+               IDX > REC_COUNT
                DISPLAY "ODD COUNT: " ODD_COUNT
                DISPLAY "EVEN COUNT: " EVEN_COUNT
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "ODD=" ODD_COUNT " EVEN=" EVEN_COUNT
+                   DELIMITED BY SIZE INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 4
                DISPLAY "COMPUTE ARRAY AVERAGE"
                MOVE 0 TO INT_SUM
-               PERFORM COMPUTE_AVERAGE VARYING IDX FROM 1 BY 1 UNTIL IDX 
-               > 5
-               COMPUTE AVERAGE = INT_SUM / 5
+               PERFORM COMPUTE_AVERAGE VARYING IDX FROM 1 BY 1 UNTIL IDX
+               > REC_COUNT
+               IF REC_COUNT > 0
+                   COMPUTE AVERAGE ROUNDED = INT_SUM / REC_COUNT
+               ELSE
+                   MOVE 0 TO AVERAGE
+               END-IF
                DISPLAY "AVERAGE: " AVERAGE
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "AVERAGE=" AVERAGE DELIMITED BY SIZE
+                   INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 5
                DISPLAY "SORT ARRAY"
                DISPLAY "ARRAY BEFORE SORTING: "
-               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
                DISPLAY " "
-               PERFORM SORT_ARRAY VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               PERFORM SORT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
                DISPLAY "ARRAY AFTER SORTING: "
-               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
                DISPLAY " "
+               MOVE "SORTED ARRAY ASCENDING" TO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 6
                DISPLAY "PRINT ARRAY"
-               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
                DISPLAY " "
+               MOVE "PRINTED ARRAY" TO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN 7
                MOVE 1 TO EXITED
+               MOVE "EXIT SELECTED" TO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
+           WHEN 8
+               DISPLAY "BATCH INCH TO METER CONVERSION"
+               PERFORM INCH_TO_METER_BATCH
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "BATCH CONVERSION, RECORDS=" BATCH_REC_COUNT
+                   DELIMITED BY SIZE INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
+           WHEN 9
+               DISPLAY "SORT ARRAY DESCENDING"
+               DISPLAY "ARRAY BEFORE SORTING: "
+               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
+               DISPLAY " "
+               PERFORM SORT_ARRAY_DESC VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
+               DISPLAY "ARRAY AFTER SORTING: "
+               PERFORM PRINT_ARRAY VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
+               DISPLAY " "
+               MOVE "SORTED ARRAY DESCENDING" TO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
+           WHEN 10
+               DISPLAY "EXPORT ARRAY TO CSV"
+               PERFORM EXPORT_ARRAY_CSV
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "EXPORTED ARRAY TO CSV, RECORDS=" REC_COUNT
+                   DELIMITED BY SIZE INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
+           WHEN 11
+               DISPLAY "SEARCH ARRAY"
+               MOVE 0 TO VALID_SW
+               PERFORM VALIDATE_SEARCH_ENTRY UNTIL ENTRY_VALID
+               MOVE 0 TO SEARCH_FOUND_SW
+               MOVE 0 TO SEARCH_HITS
+               PERFORM SEARCH_ONE_POSITION VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT
+               IF SEARCH_FOUND
+                   DISPLAY SEARCH_HITS " OCCURRENCE(S) FOUND FOR "
+                       SEARCH_VALUE
+               ELSE
+                   DISPLAY "VALUE " SEARCH_VALUE " NOT FOUND IN ARRAY"
+               END-IF
+               MOVE SPACES TO AUDIT_SUMMARY
+               STRING "SEARCHED ARRAY FOR " SEARCH_VALUE
+                   DELIMITED BY SIZE INTO AUDIT_SUMMARY
+               PERFORM WRITE_AUDIT_ENTRY
            WHEN OTHER
                DISPLAY " INVALID INPUT! "
            END-EVALUATE.
 
            INCH_TO_METER_CONV.
-               DISPLAY "ENTER VALUE IN INCH: " WITH NO ADVANCING.
-               ACCEPT INCH_VAR.
-               COMPUTE METER_RESULT = INCH_VAR * METER_DIVISOR.
-               DISPLAY INCH_VAR " INCHES TO METER IS " METER_RESULT.
+               DISPLAY "FROM UNIT (IN/FT/CM/YD/M ): " WITH NO ADVANCING.
+               ACCEPT FROM_UNIT_CODE.
+               MOVE FROM_UNIT_CODE TO LOOKUP_CODE.
+               PERFORM LOOKUP_UNIT.
+               MOVE LOOKUP_IDX TO FROM_UNIT_IDX.
+               DISPLAY "TO UNIT (IN/FT/CM/YD/M ): " WITH NO ADVANCING.
+               ACCEPT TO_UNIT_CODE.
+               MOVE TO_UNIT_CODE TO LOOKUP_CODE.
+               PERFORM LOOKUP_UNIT.
+               MOVE LOOKUP_IDX TO TO_UNIT_IDX.
+               MOVE 0 TO VALID_SW.
+               PERFORM VALIDATE_INCH_ENTRY UNTIL ENTRY_VALID.
+               COMPUTE METER_RESULT ROUNDED =
+                   INCH_VAR * UT_FACTOR(FROM_UNIT_IDX)
+                   / UT_FACTOR(TO_UNIT_IDX).
+               DISPLAY INCH_VAR " " FROM_UNIT_CODE " IS " METER_RESULT
+                   " " TO_UNIT_CODE.
+
+           VALIDATE_INCH_ENTRY.
+               DISPLAY "ENTER VALUE IN " FROM_UNIT_CODE " (0-999): "
+                   WITH NO ADVANCING.
+               ACCEPT INCH_ENTRY_WIDE.
+               IF INCH_ENTRY_WIDE(4:3) NOT = SPACES
+                   DISPLAY "** INVALID ENTRY - TOO LONG, MAX 3 "
+                       "DIGITS **"
+                   MOVE "INCH_VAR" TO EL_FIELD_NAME
+                   MOVE INCH_ENTRY_WIDE TO EL_BAD_VALUE
+                   PERFORM LOG_REJECTED_ENTRY
+                   SET ENTRY_INVALID TO TRUE
+               ELSE
+                   MOVE FUNCTION TRIM(INCH_ENTRY_WIDE(1:3)) TO INCH_RAW
+                   INSPECT INCH_RAW REPLACING LEADING SPACE BY ZERO
+                   IF INCH_RAW IS NUMERIC
+                       MOVE INCH_RAW TO INCH_VAR
+                       SET ENTRY_VALID TO TRUE
+                   ELSE
+                       DISPLAY "** INVALID ENTRY - NUMERIC REQUIRED **"
+                       MOVE "INCH_VAR" TO EL_FIELD_NAME
+                       MOVE INCH_RAW TO EL_BAD_VALUE
+                       PERFORM LOG_REJECTED_ENTRY
+                       SET ENTRY_INVALID TO TRUE
+                   END-IF
+               END-IF.
+
+           INCH_TO_METER_BATCH.
+               MOVE 0 TO BATCH_REC_COUNT.
+               MOVE 0 TO BATCH_EOF_SW.
+               MOVE "IN" TO LOOKUP_CODE.
+               PERFORM LOOKUP_UNIT.
+               MOVE LOOKUP_IDX TO FROM_UNIT_IDX.
+               MOVE "M " TO LOOKUP_CODE.
+               PERFORM LOOKUP_UNIT.
+               MOVE LOOKUP_IDX TO TO_UNIT_IDX.
+               ACCEPT BATCH_RUN_DATE FROM DATE YYYYMMDD.
+               OPEN INPUT INCH_INPUT_FILE.
+               IF FS_INCHIN NOT = "00"
+                   DISPLAY "** BATCH INPUT FILE INCHIN NOT FOUND **"
+               ELSE
+                   OPEN OUTPUT INCH_REPORT_FILE
+                   PERFORM WRITE_REPORT_HEADER
+                   PERFORM PROCESS_BATCH_RECORD UNTIL BATCH_EOF
+                   PERFORM WRITE_REPORT_FOOTER
+                   CLOSE INCH_INPUT_FILE
+                   CLOSE INCH_REPORT_FILE
+                   DISPLAY "BATCH CONVERSION COMPLETE, " BATCH_REC_COUNT
+                       " RECORD(S) WRITTEN TO INCHRPT"
+               END-IF.
+
+           PROCESS_BATCH_RECORD.
+               READ INCH_INPUT_FILE
+                   AT END
+                       MOVE 1 TO BATCH_EOF_SW
+                   NOT AT END
+                       MOVE II_INCH_VALUE TO INCH_VAR
+                       COMPUTE METER_RESULT ROUNDED =
+                           INCH_VAR * UT_FACTOR(FROM_UNIT_IDX)
+                           / UT_FACTOR(TO_UNIT_IDX)
+                       ADD 1 TO BATCH_REC_COUNT
+                       PERFORM WRITE_REPORT_LINE
+               END-READ.
+
+           WRITE_REPORT_HEADER.
+               MOVE SPACES TO INCH_REPORT_RECORD.
+               STRING "INCH TO METER CONVERSION REPORT - RUN DATE: "
+                   BATCH_RUN_DATE
+                   DELIMITED BY SIZE INTO INCH_REPORT_RECORD.
+               WRITE INCH_REPORT_RECORD.
+               MOVE SPACES TO INCH_REPORT_RECORD.
+               STRING "INCHES IN" "     " "METERS OUT"
+                   DELIMITED BY SIZE INTO INCH_REPORT_RECORD.
+               WRITE INCH_REPORT_RECORD.
+
+           WRITE_REPORT_LINE.
+               MOVE SPACES TO INCH_REPORT_RECORD.
+               MOVE METER_RESULT TO METER_RESULT_ED.
+               STRING INCH_VAR DELIMITED BY SIZE
+                   "           " DELIMITED BY SIZE
+                   METER_RESULT_ED DELIMITED BY SIZE
+                   INTO INCH_REPORT_RECORD.
+               WRITE INCH_REPORT_RECORD.
+
+           WRITE_REPORT_FOOTER.
+               MOVE SPACES TO INCH_REPORT_RECORD.
+               STRING "RECORDS PROCESSED: " BATCH_REC_COUNT
+                   DELIMITED BY SIZE INTO INCH_REPORT_RECORD.
+               WRITE INCH_REPORT_RECORD.
+
+           PROMPT_REC_COUNT.
+               DISPLAY " HOW MANY READINGS TODAY (1-50)? " WITH NO
+                   ADVANCING.
+               ACCEPT REC_COUNT_ENTRY_WIDE.
+               IF REC_COUNT_ENTRY_WIDE(4:3) NOT = SPACES
+                   MOVE 0 TO REC_COUNT
+               ELSE
+                   MOVE FUNCTION TRIM(REC_COUNT_ENTRY_WIDE(1:3))
+                       TO REC_COUNT_RAW
+                   INSPECT REC_COUNT_RAW REPLACING LEADING SPACE BY ZERO
+                   IF REC_COUNT_RAW IS NUMERIC
+                       MOVE REC_COUNT_RAW TO REC_COUNT
+                   ELSE
+                       MOVE 0 TO REC_COUNT
+                   END-IF
+               END-IF.
+               IF REC_COUNT < 1 OR REC_COUNT > 50
+                   DISPLAY " OUT OF RANGE, DEFAULTING TO 5 "
+                   MOVE 5 TO REC_COUNT
+               END-IF.
+
+           CHECK_CHECKPOINT.
+               MOVE 0 TO CKPT_FOUND_SW.
+               OPEN INPUT CHECKPOINT_FILE.
+               IF FS_FILLCKPT = "00"
+                   READ CHECKPOINT_FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET CKPT_FOUND TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT_FILE
+               END-IF.
+
+           RESUME_FROM_CHECKPOINT.
+               MOVE CK_REC_COUNT TO REC_COUNT.
+               MOVE CK_NEXT_IDX TO NEXT_IDX.
+               COMPUTE IDX2 = NEXT_IDX - 1.
+               PERFORM RESTORE_ONE_VALUE VARYING IDX3 FROM 1 BY 1
+                   UNTIL IDX3 > IDX2.
+               DISPLAY "RESUMING ENTRY AT POSITION " NEXT_IDX.
+
+           RESTORE_ONE_VALUE.
+               MOVE CK_NUM_SAVE(IDX3) TO NUM(IDX3).
+
+           WRITE_CHECKPOINT.
+               MOVE REC_COUNT TO CK_REC_COUNT.
+               COMPUTE CK_NEXT_IDX = IDX + 1.
+               PERFORM SAVE_ONE_VALUE VARYING IDX3 FROM 1 BY 1
+                   UNTIL IDX3 > IDX.
+               OPEN OUTPUT CHECKPOINT_FILE.
+               WRITE CHECKPOINT_RECORD.
+               CLOSE CHECKPOINT_FILE.
+
+           SAVE_ONE_VALUE.
+               MOVE NUM(IDX3) TO CK_NUM_SAVE(IDX3).
+
+           CLEAR_CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT_FILE.
+               CLOSE CHECKPOINT_FILE.
 
            FILL_ARRAY.
-               DISPLAY " ENTER A NUMBER: " WITH NO ADVANCING.
-               ACCEPT NUM(IDX).
+               MOVE 0 TO VALID_SW.
+               PERFORM VALIDATE_NUM_ENTRY UNTIL ENTRY_VALID.
+               PERFORM WRITE_CHECKPOINT.
+
+           VALIDATE_NUM_ENTRY.
+               DISPLAY " ENTER A NUMBER (0-999): " WITH NO ADVANCING.
+               ACCEPT NUM_ENTRY_WIDE.
+               IF NUM_ENTRY_WIDE(4:3) NOT = SPACES
+                   DISPLAY "** INVALID ENTRY - TOO LONG, MAX 3 "
+                       "DIGITS **"
+                   MOVE "NUM" TO EL_FIELD_NAME
+                   MOVE NUM_ENTRY_WIDE TO EL_BAD_VALUE
+                   PERFORM LOG_REJECTED_ENTRY
+                   SET ENTRY_INVALID TO TRUE
+               ELSE
+                   MOVE FUNCTION TRIM(NUM_ENTRY_WIDE(1:3)) TO NUM_RAW
+                   INSPECT NUM_RAW REPLACING LEADING SPACE BY ZERO
+                   IF NUM_RAW IS NUMERIC
+                       MOVE NUM_RAW TO NUM(IDX)
+                       SET ENTRY_VALID TO TRUE
+                   ELSE
+                       DISPLAY "** INVALID ENTRY - NUMERIC REQUIRED **"
+                       MOVE "NUM" TO EL_FIELD_NAME
+                       MOVE NUM_RAW TO EL_BAD_VALUE
+                       PERFORM LOG_REJECTED_ENTRY
+                       SET ENTRY_INVALID TO TRUE
+                   END-IF
+               END-IF.
+
+           VALIDATE_SEARCH_ENTRY.
+               DISPLAY " ENTER VALUE TO SEARCH FOR (0-999): " WITH NO
+                   ADVANCING.
+               ACCEPT SEARCH_ENTRY_WIDE.
+               IF SEARCH_ENTRY_WIDE(4:3) NOT = SPACES
+                   DISPLAY "** INVALID ENTRY - TOO LONG, MAX 3 "
+                       "DIGITS **"
+                   MOVE "SEARCH_VAL" TO EL_FIELD_NAME
+                   MOVE SEARCH_ENTRY_WIDE TO EL_BAD_VALUE
+                   PERFORM LOG_REJECTED_ENTRY
+                   SET ENTRY_INVALID TO TRUE
+               ELSE
+                   MOVE FUNCTION TRIM(SEARCH_ENTRY_WIDE(1:3))
+                       TO SEARCH_RAW
+                   INSPECT SEARCH_RAW REPLACING LEADING SPACE BY ZERO
+                   IF SEARCH_RAW IS NUMERIC
+                       MOVE SEARCH_RAW TO SEARCH_VALUE
+                       SET ENTRY_VALID TO TRUE
+                   ELSE
+                       DISPLAY "** INVALID ENTRY - NUMERIC REQUIRED **"
+                       MOVE "SEARCH_VAL" TO EL_FIELD_NAME
+                       MOVE SEARCH_RAW TO EL_BAD_VALUE
+                       PERFORM LOG_REJECTED_ENTRY
+                       SET ENTRY_INVALID TO TRUE
+                   END-IF
+               END-IF.
+
+           SEARCH_ONE_POSITION.
+               IF NUM(IDX) = SEARCH_VALUE
+                   SET SEARCH_FOUND TO TRUE
+                   ADD 1 TO SEARCH_HITS
+                   DISPLAY "  FOUND AT POSITION " IDX
+               END-IF.
 
            PRINT_ARRAY.
-               DISPLAY NUM(IDX) " " WITH NO ADVANCING.    
+               DISPLAY NUM(IDX) " " WITH NO ADVANCING.
 
            ODD_EVEN_COUNTER.
                IF FUNCTION MOD (NUM(IDX), 2) = 0
@@ -102,7 +677,8 @@
            SORT_ARRAY.
                MOVE IDX TO ARRAY_MIN.
                COMPUTE IDX2 = IDX + 1.
-               PERFORM VARYING IDX2 FROM IDX2 BY 1 UNTIL IDX2 > 5
+               PERFORM VARYING IDX2 FROM IDX2 BY 1
+                   UNTIL IDX2 > REC_COUNT
                    IF NUM(IDX2) < NUM(ARRAY_MIN)
                        MOVE IDX2 TO ARRAY_MIN
                    END-IF
@@ -110,5 +686,34 @@
                MOVE NUM(IDX) TO TEMP.
                MOVE NUM(ARRAY_MIN) TO NUM(IDX).
                MOVE TEMP TO NUM(ARRAY_MIN).
-               
+
+           SORT_ARRAY_DESC.
+               MOVE IDX TO ARRAY_MAX.
+               COMPUTE IDX2 = IDX + 1.
+               PERFORM VARYING IDX2 FROM IDX2 BY 1
+                   UNTIL IDX2 > REC_COUNT
+                   IF NUM(IDX2) > NUM(ARRAY_MAX)
+                       MOVE IDX2 TO ARRAY_MAX
+                   END-IF
+               END-PERFORM.
+               MOVE NUM(IDX) TO TEMP.
+               MOVE NUM(ARRAY_MAX) TO NUM(IDX).
+               MOVE TEMP TO NUM(ARRAY_MAX).
+
+           EXPORT_ARRAY_CSV.
+               OPEN OUTPUT CSV_EXPORT_FILE.
+               PERFORM WRITE_CSV_LINE VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC_COUNT.
+               CLOSE CSV_EXPORT_FILE.
+               DISPLAY "ARRAY EXPORTED TO ARRAYCSV, " REC_COUNT
+                   " RECORD(S) WRITTEN".
+
+           WRITE_CSV_LINE.
+               MOVE SPACES TO CSV_EXPORT_RECORD.
+               MOVE IDX TO CSV_IDX_DISP.
+               STRING CSV_IDX_DISP DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NUM(IDX) DELIMITED BY SIZE
+                   INTO CSV_EXPORT_RECORD.
+               WRITE CSV_EXPORT_RECORD.
 
